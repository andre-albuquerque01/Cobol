@@ -21,6 +21,13 @@
                   FILE STATUS IS WK-FS-ER.
 
            SELECT RELATO ASSIGN TO "RELATO.DAT".
+
+           SELECT RELATO-CSV ASSIGN TO "RELATO.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPT ASSIGN TO "CHECKPT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FS-CK.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
@@ -30,12 +37,20 @@
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
 
-       01  REG-ER                      PIC X(80).
+       01  REG-ER                      PIC X(153).
 
        FD  RELATO.
 
        01  REG-REL                     PIC X(72).
 
+       FD  RELATO-CSV.
+
+       01  REG-REL-CSV                 PIC X(45).
+
+       FD  CHECKPT.
+
+       01  REG-CHECKPT                 PIC X(20).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
@@ -43,6 +58,22 @@
        77  WK-MSG                      PIC X(35) VALUE SPACES.
        77  WK-FIM                      PIC X(01) VALUE SPACES.
        77  WK-ERRO                     PIC X(01) VALUE SPACES.
+       77  WK-COD-ERRO                 PIC X(02) VALUE SPACES.
+       77  WK-DESC-ERRO                PIC X(30) VALUE SPACES.
+       77  WK-J                        PIC 9(04) VALUE ZEROS.
+       77  WK-K                        PIC 9(04) VALUE ZEROS.
+       77  WK-L                        PIC 9(04) VALUE ZEROS.
+       77  WK-TROCA                    PIC X(01) VALUE SPACES.
+       77  WK-PARM-ORDEM               PIC X(01) VALUE "1".
+       77  WK-FS-CK                    PIC 9(02) VALUE ZEROS.
+       77  WK-PARM-REINICIO            PIC X(01) VALUE "N".
+       77  WK-CK-INTERVALO             PIC 9(06) VALUE 001000.
+       77  WK-CK-QTD                   PIC 9(06) VALUE ZEROS.
+       77  WK-CK-RESTO                 PIC 9(06) VALUE ZEROS.
+       77  WK-CUR-AGENCIA              PIC X(04) VALUE SPACES.
+       77  WK-CUR-CONTA                PIC X(06) VALUE SPACES.
+       77  WK-CUR-NOME                 PIC X(23) VALUE SPACES.
+       77  WK-CUR-SALDO-FMT            PIC X(09) VALUE SPACES.
 
        01  WK-TOT-LIDOS                PIC 9(06) VALUE ZEROS.
        01  WK-TOT-PROCESSADOS          PIC 9(06) VALUE ZEROS.
@@ -65,19 +96,59 @@
            05 WK-DATA1-AAAA            PIC 9(04) VALUE ZEROS.
 
        01  WK-REG-ERESUMO.
+           05 WK-ER-AGENCIA               PIC X(04)    VALUE SPACES.
            05 WK-ER-NUMCTA                PIC X(06)    VALUE SPACES.
            05 WK-ER-NOME                  PIC X(23)    VALUE SPACES.
-           05 WK-ER-PERIODO OCCURS 5 TIMES.
+           05 WK-ER-PERIODO OCCURS 12 TIMES.
                10 WK-ER-VALORS-A          PIC X(07)    VALUE SPACES.
                10 WK-ER-VALORS REDEFINES  WK-ER-VALORS-A  PIC 9(05)V99.
                10 WK-ER-DIAS-A            PIC X(03)    VALUE SPACES.
                10 WK-ER-DIAS   REDEFINES  WK-ER-DIAS-A    PIC 9(03).
-       01  WK-I                           PIC 9    VALUE 1.
+       01  WK-I                           PIC 9(02) VALUE 1.
 
        01  WK-TOT-VALOR-DIA            PIC S9(06)V99 VALUE ZEROS.
        01  WK-TOT-DIAS                 PIC 9(04)     VALUE ZEROS.
        01  WK-SALDO-MEDIO              PIC S9(06)V99 VALUE ZEROS.
        01  WK-SALDO-MEDIO-FMT          PIC +9(05),99.
+       01  WK-TOT-SALDO-MEDIO          PIC S9(09)V99 VALUE ZEROS.
+       01  WK-TOT-SALDO-MEDIO-FMT      PIC +9(07),99.
+
+      *    TABELA DE CARTOES REJEITADOS (PARA A SECAO DE EXCECOES)
+       01  WK-TAB-REJ.
+           05 WK-TR-ENTRY OCCURS 1000 TIMES.
+               10 WK-TR-AGENCIA           PIC X(04)    VALUE SPACES.
+               10 WK-TR-CONTA             PIC X(06)    VALUE SPACES.
+               10 WK-TR-NOME               PIC X(23)    VALUE SPACES.
+               10 WK-TR-COD                PIC X(02)    VALUE SPACES.
+               10 WK-TR-DESC               PIC X(30)    VALUE SPACES.
+       01  WK-TR-CNT                   PIC 9(04) VALUE ZEROS.
+
+      *    TABELA DE CONTAS PROCESSADAS COM SALDO MEDIO > ZERO,
+      *    ACUMULADA PARA PERMITIR ORDENACAO ANTES DA IMPRESSAO
+       01  WK-TAB-PROC.
+           05 WK-TP-ENTRY OCCURS 1000 TIMES.
+               10 WK-TP-AGENCIA             PIC X(04)    VALUE SPACES.
+               10 WK-TP-CONTA               PIC X(06)    VALUE SPACES.
+               10 WK-TP-NOME                 PIC X(23)    VALUE SPACES.
+               10 WK-TP-SALDO                PIC S9(06)V99 VALUE ZEROS.
+               10 WK-TP-SALDO-FMT            PIC X(09)    VALUE SPACES.
+       01  WK-TP-CNT                   PIC 9(04) VALUE ZEROS.
+
+       01  WK-TP-TEMP.
+           05 WK-TP-TEMP-AGENCIA       PIC X(04)    VALUE SPACES.
+           05 WK-TP-TEMP-CONTA         PIC X(06)    VALUE SPACES.
+           05 WK-TP-TEMP-NOME          PIC X(23)    VALUE SPACES.
+           05 WK-TP-TEMP-SALDO         PIC S9(06)V99 VALUE ZEROS.
+           05 WK-TP-TEMP-SALDO-FMT     PIC X(09)    VALUE SPACES.
+
+      *    TABELA DE CONTAS COM SALDO MEDIO <= ZERO (EXCECAO)
+       01  WK-TAB-EXC.
+           05 WK-TE-ENTRY OCCURS 1000 TIMES.
+               10 WK-TE-AGENCIA            PIC X(04)    VALUE SPACES.
+               10 WK-TE-CONTA              PIC X(06)    VALUE SPACES.
+               10 WK-TE-NOME                PIC X(23)    VALUE SPACES.
+               10 WK-TE-SALDO-FMT           PIC X(09)    VALUE SPACES.
+       01  WK-TE-CNT                   PIC 9(04) VALUE ZEROS.
 
       *    LINHAS DO RELATORIO DE SAIDA
       **** 1 MONTEDATA PROCESSADORA DE DADOS LTDA
@@ -105,9 +176,12 @@
            05 FILLER                   PIC X(35) VALUE
            'RELATORIO DE SALDO MEDIO'.
 
-      *****4 NUMERO NOME SALDO MEDIO
+      *****4 AGENCIA NUMERO NOME SALDO MEDIO
        01  WK-RELATO4.
-           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE
+           'AGENCIA'.
+           05 FILLER                   PIC X(03) VALUE SPACES.
            05 FILLER                   PIC X(06) VALUE
            'NUMERO'.
            05 FILLER                   PIC X(16) VALUE SPACES.
@@ -117,9 +191,11 @@
            05 FILLER                   PIC X(11) VALUE
            'SALDO MEDIO'.
 
-      *****8 NUMERO NOME SALDO MEDIO
+      *****8 AGENCIA NUMERO NOME SALDO MEDIO
        01  WK-RELATO8.
            05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DET-AGENCIA-CLI          PIC ZZZ9.
+           05 FILLER                   PIC X(06) VALUE SPACES.
            05 DET-CONTA-CLI            PIC ZZZ.ZZZ.
            05 FILLER                   PIC X(07) VALUE SPACES.
            05 DET-NOME-CLI             PIC X(23) VALUE SPACES.
@@ -148,6 +224,10 @@
            "CARTOES PROCESSADOS".
            05 FILLER                   PIC X(4) VALUE SPACES.
            05 REL2-PROCESSADOS         PIC 9(5) VALUE ZEROS.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(12) VALUE
+           "SALDO MEDIO:".
+           05 REL2-SALDO-MEDIO-TOT     PIC +9(07),99 VALUE ZEROS.
 
       *****4 CARTOES PROCESSADOS
        01  WK-RELATO12.
@@ -156,6 +236,99 @@
            "CARTOES REJEITADOS".
            05 FILLER                   PIC X(5) VALUE SPACES.
            05 REL2-REJEITADOS          PIC 9(5) VALUE ZEROS.
+
+      *****4 RELATORIO DE CONTAS COM SALDO MEDIO NEGATIVO OU ZERO
+       01  WK-RELATO16.
+           05 FILLER                   PIC X(15).
+           05 FILLER                   PIC X(37) VALUE
+           'RELATORIO DE CONTAS COM SALDO <= 0'.
+
+      *****4 AGENCIA NUMERO NOME SALDO MEDIO (EXCECAO)
+       01  WK-RELATO17.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE
+           'AGENCIA'.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE
+           'NUMERO'.
+           05 FILLER                   PIC X(16) VALUE SPACES.
+           05 FILLER                   PIC X(04) VALUE
+           'NOME'.
+           05 FILLER                   PIC X(16) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE
+           'SALDO MEDIO'.
+
+      *****8 AGENCIA NUMERO NOME SALDO MEDIO (EXCECAO)
+       01  WK-RELATO18.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DET-AGENCIA-EXC          PIC ZZZ9.
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 DET-CONTA-EXC            PIC ZZZ.ZZZ.
+           05 FILLER                   PIC X(07) VALUE SPACES.
+           05 DET-NOME-EXC             PIC X(23) VALUE SPACES.
+           05 FILLER                   PIC X(7)  VALUE SPACES.
+           05 DET-SALDO-EXC            PIC X(09) VALUE SPACES.
+
+      *****3 RELATORIO DE CARTOES REJEITADOS
+       01  WK-RELATO13.
+           05 FILLER                   PIC X(15).
+           05 FILLER                   PIC X(35) VALUE
+           'RELATORIO DE CARTOES REJEITADOS'.
+
+      *****4 AGENCIA NUMERO NOME MOTIVO DA REJEICAO
+       01  WK-RELATO14.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE
+           'AGENCIA'.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE
+           'NUMERO'.
+           05 FILLER                   PIC X(16) VALUE SPACES.
+           05 FILLER                   PIC X(04) VALUE
+           'NOME'.
+           05 FILLER                   PIC X(16) VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE
+           'MOTIVO REJEICAO'.
+
+      *    LINHAS DO ARQUIVO CSV (COMPANHEIRO DO RELATO PARA ANALISE
+      *    EM PLANILHA - MESMOS VALORES DO DETALHE DO WK-RELATO8).
+      *    O DELIMITADOR E ";" (NAO ",") PORQUE DECIMAL-POINT IS COMMA
+      *    FAZ O SALDO SAIR FORMATADO COM VIRGULA DECIMAL (EX: 1234,56)
+      *    - COM VIRGULA COMO DELIMITADOR, ESSE CAMPO PARTIRIA A LINHA
+      *    EM DUAS COLUNAS. ";" E O PADRAO USUAL DE CSV EM LOCALES DE
+      *    VIRGULA DECIMAL E E RECONHECIDO DIRETAMENTE PELO EXCEL.
+       01  WK-CSV-CABECALHO            PIC X(45) VALUE
+           "AGENCIA;CONTA;NOME;SALDO MEDIO".
+
+       01  WK-CSV-DETALHE.
+           05 CSV-AGENCIA              PIC X(04) VALUE SPACES.
+           05 FILLER                   PIC X(01) VALUE ";".
+           05 CSV-CONTA                PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(01) VALUE ";".
+           05 CSV-NOME                 PIC X(23) VALUE SPACES.
+           05 FILLER                   PIC X(01) VALUE ";".
+           05 CSV-SALDO                PIC X(09) VALUE SPACES.
+
+      *    REGISTRO DE CHECKPOINT (REINICIO APOS ABEND) - GRAVADO A
+      *    CADA WK-CK-INTERVALO REGISTROS LIDOS COM SUCESSO
+       01  WK-REG-CHECKPOINT.
+           05 WK-CK-LIDOS              PIC 9(06) VALUE ZEROS.
+           05 WK-CK-AGENCIA            PIC X(04) VALUE SPACES.
+           05 WK-CK-NUMCTA             PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(04) VALUE SPACES.
+
+      *****8 AGENCIA NUMERO NOME MOTIVO
+       01  WK-RELATO15.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DET-AGENCIA-REJ          PIC X(04) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 DET-CONTA-REJ            PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE SPACES.
+           05 DET-NOME-REJ             PIC X(23) VALUE SPACES.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 DET-COD-REJ              PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DET-DESC-REJ             PIC X(30) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -164,8 +337,17 @@
            PERFORM UNTIL WK-FIM = "S"
                PERFORM 2000-PROCESSAMENTO THRU END-2000
            END-PERFORM
+           PERFORM 2500-ORDENAR-DETALHE THRU END-2500
+           PERFORM 2044-IMPRIMIR-DETALHES THRU END-2044
+           PERFORM 2970-IMPRIMIR-EXCECOES THRU END-2970
+           PERFORM 2950-IMPRIMIR-REJEITADOS THRU END-2950
            PERFORM 3000-FINALIZAR THRU END-3000
            PERFORM 0520-FECHAR-ARQ THRU END-0520
+      *    SO ZERA O CHECKPOINT DEPOIS QUE O RELATO/RELATO-CSV ESTAO
+      *    GRAVADOS E FECHADOS - SE A IMPRESSAO FALHAR (DISCO CHEIO),
+      *    O CHECKPOINT PERMANECE NO PONTO EM QUE O ARQUIVO FOI LIDO
+      *    POR COMPLETO E O REINICIO REPROCESSA TUDO E REFAZ O RELATO
+           PERFORM 1045-LIMPAR-CHECKPOINT THRU END-1045
 
            STOP RUN.
 
@@ -174,6 +356,8 @@
                PERFORM 1010-OPEN THRU END-1010
       *    INICIALIZAR VARIAVEIS
                PERFORM 1020-VARIAVEIS THRU END-1020
+      *    REPROCESSAR ATE O PONTO DO ULTIMO CHECKPOINT, SE REINICIO
+               PERFORM 1025-REINICIAR THRU END-1025
       *    LER OS REGISTROS DO ARQUIVO
                PERFORM 1030-READ THRU END-1030
            .
@@ -188,6 +372,9 @@
                END-IF
 
                OPEN OUTPUT RELATO
+
+               OPEN OUTPUT RELATO-CSV
+               WRITE REG-REL-CSV FROM WK-CSV-CABECALHO
            .
            END-1010. EXIT.
 
@@ -205,9 +392,66 @@
                MOVE WK-CD-AAAA TO WK-DATA1-AAAA
                MOVE WK-CD-MM TO WK-DATA1-MM
                MOVE WK-CD-DD TO WK-DATA1-DD
+
+      *        OPCAO DE ORDENACAO DO DETALHE (PARM DE JCL/AMBIENTE):
+      *        1 = SEQUENCIAL (DEFAULT), 2 = SALDO DESC, 3 = CONTA ASC
+               ACCEPT WK-PARM-ORDEM FROM ENVIRONMENT "PGMP0801_ORDEM"
+               IF WK-PARM-ORDEM NOT = "2" AND WK-PARM-ORDEM NOT = "3"
+                   MOVE "1" TO WK-PARM-ORDEM
+               END-IF
+
+      *        OPCAO DE REINICIO A PARTIR DO ULTIMO CHECKPOINT
+      *        (PARM DE JCL/AMBIENTE): S = REINICIAR, N = DO INICIO
+               ACCEPT WK-PARM-REINICIO
+                      FROM ENVIRONMENT "PGMP0801_REINICIO"
+               IF WK-PARM-REINICIO NOT = "S" AND
+                  WK-PARM-REINICIO NOT = "s"
+                   MOVE "N" TO WK-PARM-REINICIO
+               END-IF
            .
            END-1020. EXIT.
 
+           1025-REINICIAR SECTION.
+      *        COMO ERESUMO E LINE SEQUENTIAL (SEM ACESSO DIRETO), NAO
+      *        HA COMO "PULAR" ATE O REGISTRO DO CHECKPOINT SEM PASSAR
+      *        POR ELES - E PULAR SO A LEITURA NAO BASTARIA MESMO QUE
+      *        HOUVESSE ACESSO DIRETO, POIS OS TOTAIS E AS TABELAS DE
+      *        DETALHE/EXCECAO/REJEITADOS (WK-TAB-PROC/EXC/REJ) DESSES
+      *        REGISTROS TAMBEM PRECISAM EXISTIR EM MEMORIA PARA QUE O
+      *        RELATO SAIA COMPLETO. POR ISSO CADA REGISTRO ATE O PONTO
+      *        DO CHECKPOINT E REPROCESSADO NORMALMENTE (2005) AQUI, E
+      *        NAO APENAS LIDO E DESCARTADO.
+               MOVE ZEROS TO WK-CK-LIDOS
+               IF WK-PARM-REINICIO = "S" OR WK-PARM-REINICIO = "s"
+                   OPEN INPUT CHECKPT
+                   IF WK-FS-CK EQUAL ZEROS
+                       READ CHECKPT INTO WK-REG-CHECKPOINT
+                           AT END
+                               MOVE ZEROS TO WK-CK-LIDOS
+                       END-READ
+                       CLOSE CHECKPT
+                   ELSE
+                       MOVE ZEROS TO WK-CK-LIDOS
+                   END-IF
+                   IF WK-CK-LIDOS > ZEROS
+                       MOVE "REINICIANDO A PARTIR DO CHECKPOINT"
+                            TO WK-MSG
+                       DISPLAY WK-MSG " - REPROCESSANDO REGISTROS: "
+                               WK-CK-LIDOS
+                       PERFORM VARYING WK-K FROM 1 BY 1
+                               UNTIL WK-K > WK-CK-LIDOS
+                           PERFORM 1030-READ THRU END-1030
+                           IF WK-FIM NOT = "S"
+                               PERFORM 2005-PROCESSAR-REGISTRO
+                                       THRU END-2005
+                           END-IF
+                       END-PERFORM
+                       MOVE ZEROS TO WK-K
+                   END-IF
+               END-IF
+           .
+           END-1025. EXIT.
+
            1030-READ SECTION.
                READ ERESUMO INTO WK-REG-ERESUMO
                     AT END
@@ -225,28 +469,102 @@
 
            2000-PROCESSAMENTO SECTION.
                IF WK-FIM NOT = "S"
-                   PERFORM 2010-CONSISTENCIA THRU END-2010
-                   IF WK-ERRO EQUAL "S"
-                       ADD 1 TO WK-TOT-REJEITADOS
-                   ELSE
-                       PERFORM 2030-CALCULAR-SALDO THRU END-2030
-                       PERFORM 2040-IMPRIMIR-SALDO THRU END-2040
-                       ADD 1 TO WK-TOT-PROCESSADOS
-                  END-IF
-               PERFORM 1030-READ THRU END-1030
+                   PERFORM 2005-PROCESSAR-REGISTRO THRU END-2005
+                   PERFORM 1040-GRAVAR-CHECKPOINT THRU END-1040
+                   PERFORM 1030-READ THRU END-1030
                END-IF
                .
            END-2000. EXIT.
 
+      *    CONSISTENCIA + CALCULO/CAPTURA DE UM REGISTRO JA LIDO EM
+      *    WK-REG-ERESUMO. EXTRAIDO DE 2000 PARA SER REAPROVEITADO POR
+      *    1025-REINICIAR, QUE PRECISA REPROCESSAR (NAO SO PULAR) OS
+      *    REGISTROS ANTERIORES AO CHECKPOINT PARA RECOMPOR OS TOTAIS
+      *    E AS TABELAS DE DETALHE/EXCECAO/REJEITADOS EM MEMORIA
+           2005-PROCESSAR-REGISTRO SECTION.
+               PERFORM 2010-CONSISTENCIA THRU END-2010
+               IF WK-ERRO EQUAL "S"
+                   ADD 1 TO WK-TOT-REJEITADOS
+                   PERFORM 2900-CAPTURAR-REJEITADO THRU END-2900
+               ELSE
+                   PERFORM 2030-CALCULAR-SALDO THRU END-2030
+                   PERFORM 2040-IMPRIMIR-SALDO THRU END-2040
+                   ADD 1 TO WK-TOT-PROCESSADOS
+               END-IF
+               .
+           END-2005. EXIT.
+
+           1040-GRAVAR-CHECKPOINT SECTION.
+      *    GRAVA O PROGRESSO A CADA WK-CK-INTERVALO REGISTROS LIDOS,
+      *    PARA QUE UM REINICIO SAIBA ATE ONDE A EXECUCAO ANTERIOR
+      *    CHEGOU E FECHE (2005/1025) OS MESMOS TOTAIS E TABELAS DE
+      *    DETALHE SEM DEPENDER DE UM OPERADOR IDENTIFICAR O PONTO
+               DIVIDE WK-TOT-LIDOS BY WK-CK-INTERVALO
+                   GIVING WK-CK-QTD REMAINDER WK-CK-RESTO
+               IF WK-CK-RESTO EQUAL ZEROS
+                   MOVE WK-TOT-LIDOS  TO WK-CK-LIDOS
+                   MOVE WK-ER-AGENCIA TO WK-CK-AGENCIA
+                   MOVE WK-ER-NUMCTA  TO WK-CK-NUMCTA
+
+                   OPEN OUTPUT CHECKPT
+                   IF WK-FS-CK NOT EQUAL ZEROS
+                       MOVE "ERRO NA ABERTURA DO ARQUIVO DE CHECKPOINT"
+                            TO WK-MSG
+                       PERFORM 9000-ERRO-PROCESSAMENTO THRU 9000-FIM
+                   END-IF
+
+                   WRITE REG-CHECKPT FROM WK-REG-CHECKPOINT
+                   IF WK-FS-CK NOT EQUAL ZEROS
+                       MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CHECKPOINT"
+                            TO WK-MSG
+                       PERFORM 9000-ERRO-PROCESSAMENTO THRU 9000-FIM
+                   END-IF
+
+                   CLOSE CHECKPT
+               END-IF
+           .
+           END-1040. EXIT.
+
+           1045-LIMPAR-CHECKPOINT SECTION.
+      *    ARQUIVO LIDO ATE O FIM COM SUCESSO - ZERA O CHECKPOINT PARA
+      *    QUE A PROXIMA EXECUCAO COMECE DO INICIO, NAO DO ULTIMO PONTO
+               MOVE ZEROS  TO WK-CK-LIDOS
+               MOVE SPACES TO WK-CK-AGENCIA
+               MOVE SPACES TO WK-CK-NUMCTA
+
+               OPEN OUTPUT CHECKPT
+               IF WK-FS-CK NOT EQUAL ZEROS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO DE CHECKPOINT"
+                        TO WK-MSG
+                   PERFORM 9000-ERRO-PROCESSAMENTO THRU 9000-FIM
+               END-IF
+
+               WRITE REG-CHECKPT FROM WK-REG-CHECKPOINT
+               IF WK-FS-CK NOT EQUAL ZEROS
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CHECKPOINT"
+                        TO WK-MSG
+                   PERFORM 9000-ERRO-PROCESSAMENTO THRU 9000-FIM
+               END-IF
+
+               CLOSE CHECKPT
+           .
+           END-1045. EXIT.
+
            2010-CONSISTENCIA SECTION.
                MOVE SPACES TO WK-ERRO
+               MOVE SPACES TO WK-COD-ERRO
+               MOVE SPACES TO WK-DESC-ERRO
                IF WK-ER-NUMCTA >= 0
                    IF WK-ER-NOME NOT EQUAL SPACES
                    ELSE
-                       MOVE "S" TO WK-ERRO
+                       MOVE "S"  TO WK-ERRO
+                       MOVE "02" TO WK-COD-ERRO
+                       MOVE "NOME EM BRANCO" TO WK-DESC-ERRO
                    END-IF
               ELSE
-                   MOVE "S" TO WK-ERRO
+                   MOVE "S"  TO WK-ERRO
+                   MOVE "01" TO WK-COD-ERRO
+                   MOVE "NUMERO DE CONTA INVALIDO" TO WK-DESC-ERRO
               END-IF
               IF WK-ERRO EQUAL "S"
               ELSE
@@ -256,13 +574,15 @@
            END-2010. EXIT.
 
            2210-TRATAR-VALOR SECTION.
-               PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I EQUAL 6
+               PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I EQUAL 13
                    IF WK-ER-VALORS (WK-I) IS NUMERIC
                    ELSE
                        IF WK-ER-VALORS-A (WK-I) EQUAL SPACE
                            MOVE 0000000 TO WK-ER-VALORS (WK-I)
                        ELSE
-                           MOVE "S" TO WK-ERRO
+                           MOVE "S"  TO WK-ERRO
+                           MOVE "03" TO WK-COD-ERRO
+                           MOVE "VALOR NAO NUMERICO" TO WK-DESC-ERRO
                        END-IF
                    END-IF
                IF WK-ERRO NOT EQUAL "S"
@@ -277,14 +597,19 @@
                    IF WK-ER-DIAS (WK-I) IS NUMERIC
                        IF WK-ER-DIAS (WK-I) EQUAL ZERO
                            IF WK-ER-VALORS (WK-I) <> ZERO
-                               MOVE "S" TO WK-ERRO
+                               MOVE "S"  TO WK-ERRO
+                               MOVE "05" TO WK-COD-ERRO
+                               MOVE "VALOR/DIAS INCONSISTENTE" TO
+                                    WK-DESC-ERRO
                            END-IF
                        END-IF
                    ELSE
                        IF WK-ER-DIAS-A (WK-I) EQUAL SPACES
                            MOVE 000 TO WK-ER-DIAS (WK-I)
                        ELSE
-                           MOVE "S" TO WK-ERRO
+                           MOVE "S"  TO WK-ERRO
+                           MOVE "04" TO WK-COD-ERRO
+                           MOVE "DIAS NAO NUMERICO" TO WK-DESC-ERRO
                        END-IF
                    END-IF
            .
@@ -298,23 +623,39 @@
                            (WK-ER-VALORS (2) * WK-ER-DIAS (2)) +
                            (WK-ER-VALORS (3) * WK-ER-DIAS (3)) +
                            (WK-ER-VALORS (4) * WK-ER-DIAS (4)) +
-                           (WK-ER-VALORS (5) * WK-ER-DIAS (5)))
+                           (WK-ER-VALORS (5) * WK-ER-DIAS (5)) +
+                           (WK-ER-VALORS (6) * WK-ER-DIAS (6)) +
+                           (WK-ER-VALORS (7) * WK-ER-DIAS (7)) +
+                           (WK-ER-VALORS (8) * WK-ER-DIAS (8)) +
+                           (WK-ER-VALORS (9) * WK-ER-DIAS (9)) +
+                           (WK-ER-VALORS (10) * WK-ER-DIAS (10)) +
+                           (WK-ER-VALORS (11) * WK-ER-DIAS (11)) +
+                           (WK-ER-VALORS (12) * WK-ER-DIAS (12)))
                END-COMPUTE
                COMPUTE WK-TOT-DIAS =
                        (WK-ER-DIAS (1) + WK-ER-DIAS (2) + WK-ER-DIAS (3)
-                       + WK-ER-DIAS(4) + WK-ER-DIAS (5))
+                       + WK-ER-DIAS (4) + WK-ER-DIAS (5)
+                       + WK-ER-DIAS (6) + WK-ER-DIAS (7)
+                       + WK-ER-DIAS (8) + WK-ER-DIAS (9)
+                       + WK-ER-DIAS (10) + WK-ER-DIAS (11)
+                       + WK-ER-DIAS (12))
                END-COMPUTE
                COMPUTE WK-SALDO-MEDIO = WK-TOT-VALOR-DIA / WK-TOT-DIAS
                END-COMPUTE
                MOVE WK-SALDO-MEDIO TO WK-SALDO-MEDIO-FMT
+               ADD WK-SALDO-MEDIO TO WK-TOT-SALDO-MEDIO
            .
            END-2030. EXIT.
 
            2040-IMPRIMIR-SALDO SECTION.
-               IF WK-AC-LINHAS > 57
-                   PERFORM 2041-IMPRIMIR-CABECALHO THRU END-2041
+      *        OS DETALHES SAO ACUMULADOS EM TABELA E SO IMPRESSOS
+      *        APOS A LEITURA COMPLETA DO ARQUIVO (VER 2044/2500),
+      *        O QUE PERMITE ORDENAR O DETALHE ANTES DE GRAVAR O RELATO
+               IF WK-SALDO-MEDIO <= 0
+                   PERFORM 2960-CAPTURAR-EXCECAO THRU END-2960
+               ELSE
+                   PERFORM 2045-CAPTURAR-DETALHE THRU END-2045
                END-IF
-               PERFORM 2043-IMPRIMIR-DETALHO THRU END-2043
            .
            END-2040. EXIT.
 
@@ -334,19 +675,204 @@
 
            2043-IMPRIMIR-DETALHO SECTION.
                ADD 1 TO WK-AC-LINHAS
-               MOVE WK-ER-NUMCTA TO DET-CONTA-CLI
-               MOVE WK-ER-NOME   TO DET-NOME-CLI
-               MOVE WK-SALDO-MEDIO-FMT TO DET-SALDO-CLI.
+               MOVE WK-CUR-AGENCIA TO DET-AGENCIA-CLI
+               MOVE WK-CUR-CONTA TO DET-CONTA-CLI
+               MOVE WK-CUR-NOME  TO DET-NOME-CLI
+               MOVE WK-CUR-SALDO-FMT TO DET-SALDO-CLI.
 
                WRITE REG-REL FROM WK-RELATO8 AFTER 1
+
+               MOVE WK-CUR-AGENCIA   TO CSV-AGENCIA
+               MOVE WK-CUR-CONTA     TO CSV-CONTA
+               MOVE WK-CUR-NOME      TO CSV-NOME
+               MOVE WK-CUR-SALDO-FMT TO CSV-SALDO
+               WRITE REG-REL-CSV FROM WK-CSV-DETALHE
            .
            END-2043. EXIT.
 
+           2044-IMPRIMIR-DETALHES SECTION.
+               PERFORM VARYING WK-K FROM 1 BY 1 UNTIL WK-K > WK-TP-CNT
+                   MOVE WK-TP-AGENCIA   (WK-K) TO WK-CUR-AGENCIA
+                   MOVE WK-TP-CONTA     (WK-K) TO WK-CUR-CONTA
+                   MOVE WK-TP-NOME      (WK-K) TO WK-CUR-NOME
+                   MOVE WK-TP-SALDO-FMT (WK-K) TO WK-CUR-SALDO-FMT
+
+                   IF WK-AC-LINHAS > 57
+                       PERFORM 2041-IMPRIMIR-CABECALHO THRU END-2041
+                   END-IF
+                   PERFORM 2043-IMPRIMIR-DETALHO THRU END-2043
+               END-PERFORM
+           .
+           END-2044. EXIT.
+
+           2045-CAPTURAR-DETALHE SECTION.
+               IF WK-TP-CNT < 1000
+                   ADD 1 TO WK-TP-CNT
+                   MOVE WK-ER-AGENCIA      TO WK-TP-AGENCIA (WK-TP-CNT)
+                   MOVE WK-ER-NUMCTA       TO WK-TP-CONTA (WK-TP-CNT)
+                   MOVE WK-ER-NOME         TO WK-TP-NOME  (WK-TP-CNT)
+                   MOVE WK-SALDO-MEDIO     TO WK-TP-SALDO (WK-TP-CNT)
+                   MOVE WK-SALDO-MEDIO-FMT TO
+                        WK-TP-SALDO-FMT (WK-TP-CNT)
+               ELSE
+                   DISPLAY "WK-TAB-PROC CHEIA - CONTA " WK-ER-NUMCTA
+                           " NAO CONSTARA NO DETALHE DO RELATORIO"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           .
+           END-2045. EXIT.
+
+           2500-ORDENAR-DETALHE SECTION.
+      *        BOLHA SIMPLES: SUFICIENTE PARA O VOLUME DE UM LOTE
+      *        DE CONTAS DE UM UNICO PROCESSAMENTO (VER WK-TAB-PROC)
+               IF WK-PARM-ORDEM = "2" OR WK-PARM-ORDEM = "3"
+                   PERFORM VARYING WK-K FROM 1 BY 1
+                           UNTIL WK-K >= WK-TP-CNT
+                       PERFORM VARYING WK-L FROM 1 BY 1
+                               UNTIL WK-L > WK-TP-CNT - WK-K
+                           PERFORM 2510-COMPARAR-TROCAR THRU END-2510
+                       END-PERFORM
+                   END-PERFORM
+               END-IF
+           .
+           END-2500. EXIT.
+
+           2510-COMPARAR-TROCAR SECTION.
+               MOVE "N" TO WK-TROCA
+               IF WK-PARM-ORDEM = "2"
+                   IF WK-TP-SALDO (WK-L) < WK-TP-SALDO (WK-L + 1)
+                       MOVE "S" TO WK-TROCA
+                   END-IF
+               ELSE
+                   IF WK-TP-CONTA (WK-L) > WK-TP-CONTA (WK-L + 1)
+                       MOVE "S" TO WK-TROCA
+                   END-IF
+               END-IF
+
+               IF WK-TROCA = "S"
+                   MOVE WK-TP-ENTRY (WK-L)     TO WK-TP-TEMP
+                   MOVE WK-TP-ENTRY (WK-L + 1) TO WK-TP-ENTRY (WK-L)
+                   MOVE WK-TP-TEMP             TO WK-TP-ENTRY (WK-L + 1)
+               END-IF
+           .
+           END-2510. EXIT.
+
+           2960-CAPTURAR-EXCECAO SECTION.
+               IF WK-TE-CNT < 1000
+                   ADD 1 TO WK-TE-CNT
+                   MOVE WK-ER-AGENCIA      TO WK-TE-AGENCIA (WK-TE-CNT)
+                   MOVE WK-ER-NUMCTA       TO WK-TE-CONTA (WK-TE-CNT)
+                   MOVE WK-ER-NOME         TO WK-TE-NOME  (WK-TE-CNT)
+                   MOVE WK-SALDO-MEDIO-FMT TO
+                        WK-TE-SALDO-FMT (WK-TE-CNT)
+               ELSE
+                   DISPLAY "WK-TAB-EXC CHEIA - CONTA " WK-ER-NUMCTA
+                           " NAO CONSTARA NA SECAO DE EXCECOES"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           .
+           END-2960. EXIT.
+
+           2970-IMPRIMIR-EXCECOES SECTION.
+               IF WK-TE-CNT > 0
+                   PERFORM 2971-IMPRIMIR-CABECALHO-EXC THRU END-2971
+
+                   PERFORM VARYING WK-J FROM 1 BY 1
+                           UNTIL WK-J > WK-TE-CNT
+                       MOVE WK-TE-AGENCIA   (WK-J) TO DET-AGENCIA-EXC
+                       MOVE WK-TE-CONTA     (WK-J) TO DET-CONTA-EXC
+                       MOVE WK-TE-NOME      (WK-J) TO DET-NOME-EXC
+                       MOVE WK-TE-SALDO-FMT (WK-J) TO DET-SALDO-EXC
+
+                       IF WK-AC-LINHAS > 57
+                           PERFORM 2971-IMPRIMIR-CABECALHO-EXC
+                                   THRU END-2971
+                       END-IF
+                       ADD 1 TO WK-AC-LINHAS
+                       WRITE REG-REL FROM WK-RELATO18 AFTER 1
+                   END-PERFORM
+
+                   MOVE 999 TO WK-AC-LINHAS
+               END-IF
+           .
+           END-2970. EXIT.
+
+           2971-IMPRIMIR-CABECALHO-EXC SECTION.
+               ADD 1 TO WK-AC-PAGINAS
+               MOVE WK-AC-PAGINAS TO REL1-PAG
+               MOVE WK-DATA TO REL2-DATA1
+
+               WRITE REG-REL FROM WK-RELATO1  BEFORE 1
+               WRITE REG-REL FROM WK-RELATO2  AFTER 1
+               WRITE REG-REL FROM WK-RELATO16 AFTER 1
+               WRITE REG-REL FROM WK-RELATO17 AFTER 1
+
+               MOVE 7 TO WK-AC-LINHAS
+           .
+           END-2971. EXIT.
+
+           2900-CAPTURAR-REJEITADO SECTION.
+               IF WK-TR-CNT < 1000
+                   ADD 1 TO WK-TR-CNT
+                   MOVE WK-ER-AGENCIA TO WK-TR-AGENCIA (WK-TR-CNT)
+                   MOVE WK-ER-NUMCTA TO WK-TR-CONTA (WK-TR-CNT)
+                   MOVE WK-ER-NOME   TO WK-TR-NOME  (WK-TR-CNT)
+                   MOVE WK-COD-ERRO  TO WK-TR-COD   (WK-TR-CNT)
+                   MOVE WK-DESC-ERRO TO WK-TR-DESC  (WK-TR-CNT)
+               ELSE
+                   DISPLAY "WK-TAB-REJ CHEIA - CONTA " WK-ER-NUMCTA
+                           " NAO CONSTARA NA SECAO DE REJEITADOS"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           .
+           END-2900. EXIT.
+
+           2950-IMPRIMIR-REJEITADOS SECTION.
+               IF WK-TR-CNT > 0
+                   PERFORM 2951-IMPRIMIR-CABECALHO-REJ THRU END-2951
+
+                   PERFORM VARYING WK-J FROM 1 BY 1
+                           UNTIL WK-J > WK-TR-CNT
+                       MOVE WK-TR-AGENCIA (WK-J) TO DET-AGENCIA-REJ
+                       MOVE WK-TR-CONTA (WK-J) TO DET-CONTA-REJ
+                       MOVE WK-TR-NOME  (WK-J) TO DET-NOME-REJ
+                       MOVE WK-TR-COD   (WK-J) TO DET-COD-REJ
+                       MOVE WK-TR-DESC  (WK-J) TO DET-DESC-REJ
+
+                       IF WK-AC-LINHAS > 57
+                           PERFORM 2951-IMPRIMIR-CABECALHO-REJ
+                                   THRU END-2951
+                       END-IF
+                       ADD 1 TO WK-AC-LINHAS
+                       WRITE REG-REL FROM WK-RELATO15 AFTER 1
+                   END-PERFORM
+
+                   MOVE 999 TO WK-AC-LINHAS
+               END-IF
+           .
+           END-2950. EXIT.
+
+           2951-IMPRIMIR-CABECALHO-REJ SECTION.
+               ADD 1 TO WK-AC-PAGINAS
+               MOVE WK-AC-PAGINAS TO REL1-PAG
+               MOVE WK-DATA TO REL2-DATA1
+
+               WRITE REG-REL FROM WK-RELATO1  BEFORE 1
+               WRITE REG-REL FROM WK-RELATO2  AFTER 1
+               WRITE REG-REL FROM WK-RELATO13 AFTER 1
+               WRITE REG-REL FROM WK-RELATO14 AFTER 1
+
+               MOVE 7 TO WK-AC-LINHAS
+           .
+           END-2951. EXIT.
+
            3000-FINALIZAR SECTION.
                MOVE WK-DATA TO REL2-DATA2
                MOVE WK-TOT-LIDOS TO REL2-LIDOS
                MOVE WK-TOT-PROCESSADOS TO REL2-PROCESSADOS
                MOVE WK-TOT-REJEITADOS TO REL2-REJEITADOS
+               MOVE WK-TOT-SALDO-MEDIO TO WK-TOT-SALDO-MEDIO-FMT
+               MOVE WK-TOT-SALDO-MEDIO-FMT TO REL2-SALDO-MEDIO-TOT
 
                WRITE REG-REL FROM WK-RELATO9  AFTER 1
                WRITE REG-REL FROM WK-RELATO10 AFTER 1
@@ -366,6 +892,7 @@
            END-IF
 
            CLOSE RELATO
+           CLOSE RELATO-CSV
            .
            END-0520. EXIT.
 
@@ -375,7 +902,8 @@
            DISPLAY "==================================================="
            DISPLAY WK-MSG
            DISPLAY "==================================================="
-           DISPLAY "FILE STATUS: " WK-FS-ER
+           DISPLAY "FILE STATUS ERESUMO: " WK-FS-ER
+           DISPLAY "FILE STATUS CHECKPT: " WK-FS-CK
            DISPLAY "==================================================="
            .
            9000-FIM. EXIT.
