@@ -19,6 +19,10 @@
            SELECT ERESUMO ASSIGN TO "ERESUMO.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS WK-FS-ER.
+
+           SELECT ARQ-BATCH ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FS-BATCH.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
@@ -26,56 +30,218 @@
 
        FD  ERESUMO.
 
-       01  REG-ERESUMO                 PIC X(80).
+       01  REG-ERESUMO                 PIC X(153).
+
+       FD  ARQ-BATCH.
+
+       01  REG-BATCH                   PIC X(200).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
-       77  WK-FS-ER                    PIC 9(05) VALUE ZEROS.
+       77  WK-FS-ER                    PIC 9(02) VALUE ZEROS.
        77  WK-MSG                      PIC X(40) VALUE SPACES.
        77  WK-FIM                      PIC X(01) VALUE SPACES.
+       77  WK-MODO                     PIC X(01) VALUE "I".
+       77  WK-BATCH-FILENAME           PIC X(100) VALUE SPACES.
+       77  WK-FS-BATCH                 PIC 9(02) VALUE ZEROS.
+       77  WK-FIM-BATCH                PIC X(01) VALUE SPACES.
+       77  WK-BATCH-CAMPOS             PIC 9(02) VALUE ZEROS.
+       01  WK-BATCH-REG                PIC X(200) VALUE SPACES.
 
        01  WK-REG-ERESUMO.
+           05 WK-ER-AGENCIA-A               PIC 9(04)    VALUES ZEROS.
+           05 WK-ER-AGENCIA REDEFINES WK-ER-AGENCIA-A     PIC 9(04).
            05 WK-ER-NUMCTA-A                PIC 9(06)    VALUES ZEROS.
            05 WK-ER-NUMCTA   REDEFINES WK-ER-NUMCTA-A    PIC 9(06).
            05 WK-ER-NOME                  PIC X(23)    VALUES SPACES.
-           05 WK-ER-PERIODO OCCURS 5 TIMES.
+           05 WK-ER-PERIODO OCCURS 12 TIMES.
                10 WK-ER-VALORS-A          PIC X(07)    VALUE SPACES.
                10 WK-ER-VALORS REDEFINES  WK-ER-VALORS-A  PIC 9(05)V99.
                10 WK-ER-DIAS-A            PIC X(03)    VALUE SPACES.
                10 WK-ER-DIAS REDEFINES    WK-ER-DIAS-A    PIC 9(03).
-       01  WK-I                           PIC 9    VALUES 1.
+       01  WK-I                           PIC 9(02) VALUES 1.
+
+      *    TABELA EM MEMORIA DAS CONTAS JA CADASTRADAS EM ERESUMO.DAT
+      *    (CARREGADA NO INICIO, REGRAVADA POR INTEIRO NO 0500-FINISH,
+      *    O QUE PERMITE CONFERIR DUPLICIDADE E FAZER MANUTENCAO SEM
+      *    ACESSO ALEATORIO A UM ARQUIVO LINE SEQUENTIAL)
+       01  WK-TAB-ER.
+           05 WK-TE-ENTRY OCCURS 50000 TIMES.
+               10 WK-TE-AGENCIA-A           PIC 9(04)    VALUE ZEROS.
+               10 WK-TE-NUMCTA-A            PIC 9(06)    VALUE ZEROS.
+               10 WK-TE-NOME                 PIC X(23)    VALUE SPACES.
+               10 WK-TE-PERIODO OCCURS 12 TIMES.
+                   15 WK-TE-VALORS-A         PIC X(07)    VALUE SPACES.
+                   15 WK-TE-DIAS-A           PIC X(03)    VALUE SPACES.
+               10 WK-TE-ATIVO                PIC X(01)    VALUE "S".
+       77  WK-TE-CNT                   PIC 9(05) VALUE ZEROS.
+       77  WK-TE-IDX                   PIC 9(05) VALUE ZEROS.
+       77  WK-TE-FOUND                 PIC X(01) VALUE SPACES.
+       77  WK-J                        PIC 9(05) VALUE ZEROS.
+       77  WK-OPCAO-MANUT              PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
 
        0000-MAIN.
            PERFORM 0100-INITIAL THRU 0100-END
-           PERFORM 0300-PROCESS THRU 0300-END
-                        UNTIL WK-FIM = "S" OR WK-FIM = "s"
+           EVALUATE WK-MODO
+               WHEN "B" WHEN "b"
+                   PERFORM 0350-LER-BATCH THRU 0350-END
+                                UNTIL WK-FIM-BATCH = "S"
+               WHEN "M" WHEN "m"
+                   PERFORM 0400-MANUTENCAO THRU 0400-END
+                                UNTIL WK-FIM = "S" OR WK-FIM = "s"
+               WHEN OTHER
+                   PERFORM 0300-PROCESS THRU 0300-END
+                                UNTIL WK-FIM = "S" OR WK-FIM = "s"
+           END-EVALUATE
            PERFORM 0500-FINISH  THRU 0500-END
 
            STOP RUN.
 
       *    PROCEDIMENTO DE INICIALIZACAO
        0100-INITIAL SECTION.
-           OPEN OUTPUT ERESUMO.
+           DISPLAY "MODO (I=INTERATIVO B=BATCH M=MANUTENCAO): "
+               END-DISPLAY
+           ACCEPT WK-MODO END-ACCEPT
 
-           IF WK-FS-ER NOT EQUAL ZEROS
-               MOVE "ERROR TO OPEN FILE" TO WK-MSG
-               PERFORM 0700-ERROR   THRU 0700-END
+           PERFORM 0150-CARREGAR-TABELA THRU 0150-END
+
+           IF WK-MODO = "B" OR WK-MODO = "b"
+               DISPLAY "NOME DO ARQUIVO DE ENTRADA (LOTE): " END-DISPLAY
+               ACCEPT WK-BATCH-FILENAME END-ACCEPT
+
+               OPEN INPUT ARQ-BATCH
+
+               IF WK-FS-BATCH NOT EQUAL ZEROS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO BATCH" TO WK-MSG
+                   PERFORM 0700-ERROR THRU 0700-END
+                   MOVE "S" TO WK-FIM-BATCH
+               END-IF
            END-IF
            .
        0100-END.
 
+      *    CARREGAR AS CONTAS JA EXISTENTES EM ERESUMO.DAT PARA A
+      *    TABELA EM MEMORIA (SE O ARQUIVO AINDA NAO EXISTIR, A
+      *    TABELA SIMPLESMENTE COMECA VAZIA)
+       0150-CARREGAR-TABELA SECTION.
+           MOVE ZEROS TO WK-TE-CNT
+           MOVE SPACES TO WK-FIM
+
+           OPEN INPUT ERESUMO
+
+           IF WK-FS-ER EQUAL ZEROS
+               PERFORM UNTIL WK-FIM = "S"
+                   READ ERESUMO INTO WK-REG-ERESUMO
+                       AT END
+                           MOVE "S" TO WK-FIM
+                       NOT AT END
+                           PERFORM 0320-ADICIONAR-TABELA THRU 0320-END
+                   END-READ
+               END-PERFORM
+               CLOSE ERESUMO
+           END-IF
+
+           MOVE ZEROS  TO WK-FS-ER
+           MOVE SPACES TO WK-FIM
+           .
+       0150-END. EXIT.
+
+      *    LEITURA DO ARQUIVO DE ENTRADA EM LOTE
+       0350-LER-BATCH SECTION.
+           READ ARQ-BATCH INTO WK-BATCH-REG
+               AT END
+                   MOVE "S" TO WK-FIM-BATCH
+               NOT AT END
+                   PERFORM 0360-TRATAR-BATCH THRU 0360-END
+           END-READ
+
+           IF WK-FS-BATCH NOT EQUAL ZEROS AND
+               WK-FS-BATCH NOT EQUAL 10
+               MOVE "ERRO NA LEITURA DO ARQUIVO BATCH" TO WK-MSG
+               PERFORM 0700-ERROR
+           END-IF
+           .
+       0350-END. EXIT.
+
+      *    QUEBRAR A LINHA DELIMITADA E GRAVAR O REGISTRO
+      *    WK-REG-ERESUMO E ZERADO ANTES DE CADA UNSTRING PARA QUE UMA
+      *    LINHA COM MENOS CAMPOS DO QUE O ESPERADO NAO FIQUE COM
+      *    PERIODOS DO REGISTRO ANTERIOR; TALLYING IN CONTA OS CAMPOS
+      *    REALMENTE QUEBRADOS PARA REJEITAR LINHA INCOMPLETA
+       0360-TRATAR-BATCH SECTION.
+           INITIALIZE WK-REG-ERESUMO
+           MOVE ZEROS TO WK-BATCH-CAMPOS
+
+           UNSTRING WK-BATCH-REG DELIMITED BY ","
+               INTO WK-ER-AGENCIA-A
+                    WK-ER-NUMCTA-A
+                    WK-ER-NOME
+                    WK-ER-VALORS-A (1) WK-ER-DIAS-A (1)
+                    WK-ER-VALORS-A (2) WK-ER-DIAS-A (2)
+                    WK-ER-VALORS-A (3) WK-ER-DIAS-A (3)
+                    WK-ER-VALORS-A (4) WK-ER-DIAS-A (4)
+                    WK-ER-VALORS-A (5) WK-ER-DIAS-A (5)
+                    WK-ER-VALORS-A (6) WK-ER-DIAS-A (6)
+                    WK-ER-VALORS-A (7) WK-ER-DIAS-A (7)
+                    WK-ER-VALORS-A (8) WK-ER-DIAS-A (8)
+                    WK-ER-VALORS-A (9) WK-ER-DIAS-A (9)
+                    WK-ER-VALORS-A (10) WK-ER-DIAS-A (10)
+                    WK-ER-VALORS-A (11) WK-ER-DIAS-A (11)
+                    WK-ER-VALORS-A (12) WK-ER-DIAS-A (12)
+               TALLYING IN WK-BATCH-CAMPOS
+           END-UNSTRING
+
+           IF WK-BATCH-CAMPOS < 27
+               DISPLAY "LINHA DE LOTE COM CAMPOS FALTANDO ("
+                       WK-BATCH-CAMPOS " DE 27) - REGISTRO NAO GRAVADO"
+               DISPLAY "LINHA: " WK-BATCH-REG (1:60)
+           ELSE
+               PERFORM 0310-LOCALIZAR-CONTA THRU 0310-END
+               IF WK-TE-FOUND = "S"
+                   DISPLAY "CONTA JA CADASTRADA - USE O MODO M PARA"
+                   DISPLAY "ATUALIZAR OU EXCLUIR. REGISTRO NAO GRAVADO."
+               ELSE
+                   PERFORM 0330-GRAVAR-REGISTRO THRU 0330-END
+               END-IF
+           END-IF
+           .
+       0360-END. EXIT.
+
        0300-PROCESS SECTION.
+           DISPLAY "NUMERO DA AGENCIA: [4]"
+           ACCEPT WK-ER-AGENCIA-A END-ACCEPT
+
            DISPLAY "NUMERO DA CONTA: [6]"
            ACCEPT WK-ER-NUMCTA-A END-ACCEPT
 
+           PERFORM 0305-CAPTURAR-DADOS THRU 0305-END
+
+      *    GRAVAR REGISTRO, SALVO SE A CONTA JA EXISTIR
+           PERFORM 0310-LOCALIZAR-CONTA THRU 0310-END
+           IF WK-TE-FOUND = "S"
+               DISPLAY "CONTA JA CADASTRADA - USE O MODO M PARA"
+               DISPLAY "ATUALIZAR OU EXCLUIR. REGISTRO NAO GRAVADO."
+           ELSE
+               PERFORM 0330-GRAVAR-REGISTRO THRU 0330-END
+           END-IF
+           .
+
+           DISPLAY "DESEJA ENCERRAR O PROCESSAMENTO (S/N:)" END-DISPLAY.
+           ACCEPT WK-FIM END-ACCEPT
+           .
+       0300-END. EXIT.
+
+      *    PERGUNTAS DE NOME E DOS 12 PERIODOS, COMPARTILHADAS ENTRE
+      *    O CADASTRO (0300) E A ATUALIZACAO (0410)
+       0305-CAPTURAR-DADOS SECTION.
            DISPLAY "QUAL O NOME: [23]"
            ACCEPT WK-ER-NOME END-ACCEPT
 
-           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 5
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 12
                DISPLAY "QUAL OS VALORES DO PERIODO " WK-I ": "
                " EXEMPLO: APENAS R$ 1,01 , FICA: 0000101" END-DISPLAY
                ACCEPT WK-ER-VALORS-A (WK-I) END-ACCEPT
@@ -84,23 +250,160 @@
                    " EXEMPLO: APENAS 1 DIA, FICA: 001" END-DISPLAY
                ACCEPT WK-ER-DIAS-A (WK-I) END-ACCEPT
            END-PERFORM
+           .
+       0305-END. EXIT.
 
-      *    GRAVAR REGISTRO
-           WRITE REG-ERESUMO FROM WK-REG-ERESUMO
+      *    LOCALIZAR WK-ER-NUMCTA-A NA TABELA EM MEMORIA. USADO TANTO
+      *    PARA REJEITAR DUPLICIDADE NO CADASTRO QUANTO PARA ACHAR A
+      *    CONTA NA MANUTENCAO
+       0310-LOCALIZAR-CONTA SECTION.
+           MOVE "N"   TO WK-TE-FOUND
+           MOVE ZEROS TO WK-TE-IDX
 
-           IF WK-FS-ER NOT EQUAL ZEROS
-               MOVE "ERRO NO WRITE DO ARQUIVO" TO WK-MSG
-               PERFORM 0700-ERROR
+           PERFORM VARYING WK-J FROM 1 BY 1 UNTIL WK-J > WK-TE-CNT
+               IF WK-TE-ATIVO (WK-J) = "S" AND
+                   WK-TE-AGENCIA-A (WK-J) = WK-ER-AGENCIA-A AND
+                   WK-TE-NUMCTA-A (WK-J) = WK-ER-NUMCTA-A
+                   MOVE "S"  TO WK-TE-FOUND
+                   MOVE WK-J TO WK-TE-IDX
+               END-IF
+           END-PERFORM
+           .
+       0310-END. EXIT.
+
+      *    GRAVAR O REGISTRO NA TABELA EM MEMORIA (COMPARTILHADO ENTRE
+      *    OS MODOS INTERATIVO E BATCH). A GRAVACAO EFETIVA NO ARQUIVO
+      *    SO OCORRE NO 0510, JA QUE O ARQUIVO PRECISA SER REGRAVADO
+      *    POR INTEIRO PARA SUPORTAR ATUALIZACAO/EXCLUSAO (VER 0400)
+       0330-GRAVAR-REGISTRO SECTION.
+           PERFORM 0320-ADICIONAR-TABELA THRU 0320-END
+           .
+       0330-END. EXIT.
+
+      *    A TABELA CHEGAR AO LIMITE NAO PODE SER TRATADA COMO UM MERO
+      *    AVISO: O 0510-GRAVAR-ARQUIVO REGRAVA ERESUMO.DAT POR INTEIRO
+      *    A PARTIR DESTA TABELA, ENTAO CONTINUAR SILENCIOSAMENTE AQUI
+      *    SIGNIFICARIA PERDER PARA SEMPRE AS CONTAS QUE NAO COUBEREM.
+      *    MELHOR ABORTAR ANTES DE REGRAVAR O ARQUIVO DO QUE DESCOBRIR
+      *    A PERDA DEPOIS.
+       0320-ADICIONAR-TABELA SECTION.
+           IF WK-TE-CNT < 50000
+               ADD 1 TO WK-TE-CNT
+               MOVE WK-ER-AGENCIA-A TO WK-TE-AGENCIA-A (WK-TE-CNT)
+               MOVE WK-ER-NUMCTA-A TO WK-TE-NUMCTA-A (WK-TE-CNT)
+               MOVE WK-ER-NOME     TO WK-TE-NOME     (WK-TE-CNT)
+               MOVE "S"            TO WK-TE-ATIVO    (WK-TE-CNT)
+
+               PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 12
+                   MOVE WK-ER-VALORS-A (WK-I) TO
+                        WK-TE-VALORS-A (WK-TE-CNT, WK-I)
+                   MOVE WK-ER-DIAS-A (WK-I) TO
+                        WK-TE-DIAS-A (WK-TE-CNT, WK-I)
+               END-PERFORM
+           ELSE
+               MOVE "TABELA DE CONTAS CHEIA (LIMITE 50000)"
+                    TO WK-MSG
+               PERFORM 0700-ERROR THRU 0700-END
+               DISPLAY "ABORTANDO ANTES DE REGRAVAR ERESUMO.DAT PARA"
+               DISPLAY "NAO PERDER CONTAS QUE NAO COUBERAM NA TABELA"
+               STOP RUN
            END-IF
            .
+       0320-END. EXIT.
 
-           DISPLAY "DESEJA ENCERRAR O PROCESSAMENTO (S/N:)" END-DISPLAY.
+      *    MANUTENCAO: ATUALIZAR OU EXCLUIR UMA CONTA JA CADASTRADA
+       0400-MANUTENCAO SECTION.
+           DISPLAY "NUMERO DA AGENCIA: [4]"
+           ACCEPT WK-ER-AGENCIA-A END-ACCEPT
+
+           DISPLAY "NUMERO DA CONTA PARA MANUTENCAO: [6]"
+           ACCEPT WK-ER-NUMCTA-A END-ACCEPT
+
+           PERFORM 0310-LOCALIZAR-CONTA THRU 0310-END
+
+           IF WK-TE-FOUND = "N"
+               DISPLAY "CONTA NAO ENCONTRADA"
+           ELSE
+               DISPLAY "A=ATUALIZAR D=EXCLUIR: " END-DISPLAY
+               ACCEPT WK-OPCAO-MANUT END-ACCEPT
+
+               EVALUATE WK-OPCAO-MANUT
+                   WHEN "A" WHEN "a"
+                       PERFORM 0410-ATUALIZAR-CONTA THRU 0410-END
+                   WHEN "D" WHEN "d"
+                       PERFORM 0420-EXCLUIR-CONTA THRU 0420-END
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-IF
+
+           DISPLAY "DESEJA ENCERRAR A MANUTENCAO (S/N:)" END-DISPLAY.
            ACCEPT WK-FIM END-ACCEPT
            .
-       0300-END. EXIT.
+       0400-END. EXIT.
+
+       0410-ATUALIZAR-CONTA SECTION.
+           PERFORM 0305-CAPTURAR-DADOS THRU 0305-END
+
+           MOVE WK-ER-NOME TO WK-TE-NOME (WK-TE-IDX)
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 12
+               MOVE WK-ER-VALORS-A (WK-I) TO
+                    WK-TE-VALORS-A (WK-TE-IDX, WK-I)
+               MOVE WK-ER-DIAS-A (WK-I) TO
+                    WK-TE-DIAS-A (WK-TE-IDX, WK-I)
+           END-PERFORM
+           .
+       0410-END. EXIT.
+
+       0420-EXCLUIR-CONTA SECTION.
+           MOVE "N" TO WK-TE-ATIVO (WK-TE-IDX)
+           .
+       0420-END. EXIT.
 
        0500-FINISH SECTION.
 
+           PERFORM 0510-GRAVAR-ARQUIVO THRU 0510-END
+
+           IF WK-MODO = "B" OR WK-MODO = "b"
+               CLOSE ARQ-BATCH
+           END-IF
+           .
+
+       0500-END. EXIT.
+
+      *    REGRAVAR ERESUMO.DAT POR INTEIRO A PARTIR DA TABELA EM
+      *    MEMORIA (INCLUI OS REGISTROS ORIGINAIS, OS NOVOS CADASTROS
+      *    E AS ATUALIZACOES/EXCLUSOES FEITAS NA MANUTENCAO)
+       0510-GRAVAR-ARQUIVO SECTION.
+           OPEN OUTPUT ERESUMO
+
+           IF WK-FS-ER NOT EQUAL ZEROS
+               MOVE "ERROR TO OPEN FILE" TO WK-MSG
+               PERFORM 0700-ERROR THRU 0700-END
+           END-IF
+
+           PERFORM VARYING WK-J FROM 1 BY 1 UNTIL WK-J > WK-TE-CNT
+               IF WK-TE-ATIVO (WK-J) = "S"
+                   MOVE WK-TE-AGENCIA-A (WK-J) TO WK-ER-AGENCIA-A
+                   MOVE WK-TE-NUMCTA-A (WK-J) TO WK-ER-NUMCTA-A
+                   MOVE WK-TE-NOME     (WK-J) TO WK-ER-NOME
+
+                   PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 12
+                       MOVE WK-TE-VALORS-A (WK-J, WK-I) TO
+                            WK-ER-VALORS-A (WK-I)
+                       MOVE WK-TE-DIAS-A (WK-J, WK-I) TO
+                            WK-ER-DIAS-A (WK-I)
+                   END-PERFORM
+
+                   WRITE REG-ERESUMO FROM WK-REG-ERESUMO
+
+                   IF WK-FS-ER NOT EQUAL ZEROS
+                       MOVE "ERRO NO WRITE DO ARQUIVO" TO WK-MSG
+                       PERFORM 0700-ERROR
+                   END-IF
+               END-IF
+           END-PERFORM
+
            CLOSE ERESUMO
 
            IF WK-FS-ER NOT EQUAL ZEROS
@@ -108,8 +411,7 @@
                PERFORM 0700-ERROR
            END-IF
            .
-
-       0500-END. EXIT.
+       0510-END. EXIT.
 
 
       *    TRATAR ERROR
